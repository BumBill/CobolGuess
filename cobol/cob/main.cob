@@ -2,65 +2,242 @@
 identification division.
 program-id. guess-the-number.
 environment division.
+input-output section.
+file-control.
+    select checkpoint-file assign to "checkpoint.dat"
+        organization is line sequential
+        file status is cp-status.
+    select game-log-file assign to "gamelog.dat"
+        organization is line sequential
+        file status is gl-status.
+    select leaderboard-file assign to "leaderboard.dat"
+        organization is line sequential
+        file status is lb-status.
 data division.
+file section.
+fd checkpoint-file.
+01 checkpoint-record.
+    05 cp-random-nb   pic 99.
+    05 cp-counter     pic 999.
+    05 cp-started     pic 9.
+    05 cp-range-max   pic 99.
+    05 cp-player-name pic x(20).
+    05 cp-seed-value  pic 9(16).
+    05 cp-attempts-left pic 99.
+    05 cp-tried-numbers pic 9 occurs 99.
+
+fd game-log-file.
+copy "gamelog.cpy".
+
+fd leaderboard-file.
+copy "leaderboard.cpy".
+
 working-storage section.
-01 random-nb    pic 9.
-01 guess        pic 9 value 0.
+01 random-nb    pic 99.
+01 guess        pic 99 value 0.
 01 counter      pic 999 value 999.
 01 started      pic 9 value 0.
-*>01 stopped      pic 9 value 0.
 01 win          pic 9 value 0.
 01 done         pic 9 value 0.
-01 btn-id       pic x(3).
-01 from-prompt  pic x.
-  88 valid-nb   value 1 thru 9.
-*>  88 valid-cmd  value "D" "S".
-  88 valid-cmd  value "D".
+01 btn-id       pic x(4).
+01 guess-disp   pic z9.
+01 from-prompt  pic x(2).
+  88 valid-cmd  value "D " "S " "E " "M " "H ".
+*> Set by check-prompt when from-prompt held a genuine numeric guess.
+*> FROM-PROMPT IS NUMERIC on the whole two-byte field isn't safe: an
+*> ACCEPT of a single digit like "5" pads it to "5 ", and a trailing
+*> space makes the class test false for every single-digit guess. Each
+*> byte is tested on its own instead, so both "5 " and "12" resolve.
+01 got-guess    pic 9 value 0.
+
+*> Difficulty / range configuration
+01 range-max    pic 99 value 9.
+
+*> Timestamp-seeded draw, kept for the game-log audit trail
+01 seed-value   pic 9(16) value 0.
+
+*> Higher/lower hint after a wrong guess
+01 than-nb      pic x value space.
+  88 higher-hint value "H".
+  88 lower-hint  value "L".
+
+*> Attempts-remaining, independent of the tick-based counter
+01 attempts-left pic 99 value 5.
+
+*> Repeat-guess rejection
+01 repeat-guess pic 9 value 0.
+01 tried-numbers pic 9 occurs 99 value 0.
+01 reset-idx    pic 999 value 0.
+
+*> Named-player leaderboard, held in memory and rewritten whole file
+*> on each update (this build's runtime has no ISAM support)
+01 player-name  pic x(20) value spaces.
+01 leaderboard-table.
+    05 lb-entry occurs 200 times.
+        10 lbt-name         pic x(20).
+        10 lbt-wins         pic 9(5).
+        10 lbt-losses       pic 9(5).
+        10 lbt-best-counter pic 999.
+01 lb-count     pic 999 value 0.
+01 lb-idx       pic 999 value 0.
+01 lb-found-idx pic 999 value 0.
+01 top-board occurs 3 times.
+    05 tb-name      pic x(20) value spaces.
+    05 tb-wins      pic 9(5) value 0.
+    05 tb-wins-disp pic zzzz9.
+01 leaderboard-display pic x(100) value spaces.
+
+01 cp-status    pic xx value spaces.
+01 gl-status    pic xx value spaces.
+01 lb-status    pic xx value spaces.
 
 procedure division.
 main.
   call "startup" returning omitted
-  perform check-prompt until started=1.
-  compute random-nb = 1 + 9 * (function random(function current-date(15:2)))
-  display random-nb
-  perform check-guess until done=1 or counter=0.
+  perform load-checkpoint
+  perform check-guess until done = 1 or counter = 0
   perform update-ui
+  perform log-game
+  perform update-leaderboard
+  perform clear-checkpoint
   stop run
   .
 
 check-prompt.
   call "emscripten_sleep" using by value 10 returning omitted.
+  move 0 to got-guess
   accept from-prompt.
-  if valid-nb
-    move from-prompt to guess
+  if from-prompt(1:1) is numeric
+    if from-prompt(2:1) is numeric
+      compute guess = function numval(from-prompt)
+    else
+      compute guess = function numval(from-prompt(1:1))
+    end-if
+    if guess >= 1
+      move 1 to got-guess
+    end-if
   else
     if valid-cmd
       evaluate from-prompt
-        when "D"
-          move 1 to started
-*>        when "S"
-*>          move 1 to done
-*>          move 1 to stopped
+        when "D "
+          if started = 0
+            perform start-round
+          end-if
+        when "S "
+          perform restart-round
+        when "E "
+          if started = 0
+            move 9 to range-max
+          end-if
+        when "M "
+          if started = 0
+            move 50 to range-max
+          end-if
+        when "H "
+          if started = 0
+            move 99 to range-max
+          end-if
       end-evaluate
-    perform update-ui
+      perform update-ui
     else
       continue
     end-if
   end-if
   .
 
+start-round.
+  move spaces to player-name
+  accept player-name
+  move 1 to started
+  move 0 to done
+  move 0 to win
+  move 0 to repeat-guess
+  move space to than-nb
+  move 999 to counter
+  move 5 to attempts-left
+  perform varying reset-idx from 1 by 1 until reset-idx > 99
+    move 0 to tried-numbers(reset-idx)
+  end-perform
+  perform seed-random
+  compute random-nb = 1 + range-max * function random(seed-value)
+  display random-nb
+  perform save-checkpoint
+  .
+
+*> Lets an operator abandon a stuck game and start over without
+*> reloading the page - resets round state and re-shows #draw instead
+*> of ending the program.
+restart-round.
+  move 0 to started
+  move 0 to guess
+  move 999 to counter
+  move 0 to win
+  move 0 to repeat-guess
+  move 5 to attempts-left
+  move space to than-nb
+  perform varying reset-idx from 1 by 1 until reset-idx > 99
+    move 0 to tried-numbers(reset-idx)
+  end-perform
+  perform varying reset-idx from 1 by 1 until reset-idx > 99
+    move reset-idx to guess-disp
+    move spaces to btn-id
+    string "#b" function trim(guess-disp) into btn-id
+    call "setElementProperty" using btn-id "disabled" "false"
+    call "setElementProperty" using btn-id "style.color" " "
+  end-perform
+  call "setElementProperty" using "#draw" "style.display" "inline"
+  call "setElementProperty" using "#begin" "style.visibility" "hidden"
+  call "setElementProperty" using "#numbers" "style.visibility" "hidden"
+  call "setElementProperty" using ".counter" "style.visibility" "hidden"
+  call "setElementProperty" using "#result" "style.visibility" "hidden"
+  call "setElementProperty" using "#stop" "style.display" "none"
+  .
+
+*> Uses the full current-timestamp (not just hundredths-of-a-second) so
+*> the draw doesn't repeat across quick restarts; the seed is kept for
+*> the game-log audit trail.
+seed-random.
+  compute seed-value = function numval(function current-date(1:16))
+  .
+
 check-guess.
   perform check-prompt.
-  if valid-nb        
-    if guess = random-nb then
-      move 1 to done
-      move 1 to win
+  if started = 1
+    if got-guess = 1 and guess <= range-max
+      if tried-numbers(guess) = 1
+        move 1 to repeat-guess
+      else
+        move 0 to repeat-guess
+        move 1 to tried-numbers(guess)
+        subtract 1 from attempts-left
+        if guess = random-nb then
+          move 1 to done
+          move 1 to win
+          move space to than-nb
+        else
+          if guess < random-nb
+            move "H" to than-nb
+          else
+            move "L" to than-nb
+          end-if
+        end-if
+        perform update-attempts
+      end-if
     end-if
   end-if
-  perform update-counter
+  if started = 1
+    perform update-counter
+    perform save-checkpoint
+  end-if
   perform update-ui
   .
 
+update-attempts.
+  if attempts-left < 1
+    move 1 to done
+  end-if
+  .
+
 update-counter.
   add -1 to counter.
   if counter < 1
@@ -68,6 +245,190 @@ update-counter.
   end-if
   .
 
+*> Session checkpoint, refreshed after every guess so an interrupted
+*> browser session can resume instead of restarting at COUNTER=999.
+*> STARTUP is an external subprogram outside this tree, so the
+*> read-back happens here, right after MAIN calls it, rather than
+*> inside STARTUP itself.
+save-checkpoint.
+  open output checkpoint-file
+  if cp-status = "00"
+    move random-nb to cp-random-nb
+    move counter to cp-counter
+    move started to cp-started
+    move range-max to cp-range-max
+    move player-name to cp-player-name
+    move seed-value to cp-seed-value
+    move attempts-left to cp-attempts-left
+    perform varying reset-idx from 1 by 1 until reset-idx > 99
+      move tried-numbers(reset-idx) to cp-tried-numbers(reset-idx)
+    end-perform
+    write checkpoint-record
+    close checkpoint-file
+  end-if
+  .
+
+load-checkpoint.
+  open input checkpoint-file
+  if cp-status = "00"
+    read checkpoint-file
+      at end
+        continue
+      not at end
+        move cp-random-nb to random-nb
+        move cp-counter to counter
+        move cp-started to started
+        move cp-range-max to range-max
+        move cp-player-name to player-name
+        move cp-seed-value to seed-value
+        move cp-attempts-left to attempts-left
+        perform varying reset-idx from 1 by 1 until reset-idx > 99
+          move cp-tried-numbers(reset-idx) to tried-numbers(reset-idx)
+        end-perform
+    end-read
+    close checkpoint-file
+  end-if
+  .
+
+*> Leaves the checkpoint file present but empty rather than writing a
+*> record of zeros: a zero-filled record is indistinguishable from a
+*> real finished game (COUNTER=0/STARTED=0), so LOAD-CHECKPOINT would
+*> read it back as "resume a round with counter already at 0" and the
+*> main loop would run zero times on every subsequent launch. An empty
+*> file hits AT END in LOAD-CHECKPOINT instead, leaving the normal
+*> working-storage defaults (fresh game) in place.
+clear-checkpoint.
+  open output checkpoint-file
+  if cp-status = "00"
+    close checkpoint-file
+  end-if
+  .
+
+*> Appends one record per completed round to the game history file so
+*> win/loss results survive across sessions. A round abandoned via "S"
+*> never reaches here, so only finished games are logged.
+log-game.
+  open extend game-log-file
+  if gl-status not = "00"
+    open output game-log-file
+  end-if
+  move seed-value to gl-seed
+  move random-nb to gl-target-nb
+  move guess to gl-final-guess
+  move win to gl-win-flag
+  move counter to gl-end-counter
+  write game-log-record
+  close game-log-file
+  .
+
+update-leaderboard.
+  perform load-leaderboard-table
+  perform find-or-add-player
+  perform save-leaderboard-table
+  perform build-leaderboard-panel
+  .
+
+load-leaderboard-table.
+  move 0 to lb-count
+  open input leaderboard-file
+  if lb-status = "00"
+    perform until lb-status not = "00"
+      read leaderboard-file next record
+        at end
+          continue
+        not at end
+          add 1 to lb-count
+          move lb-player-name to lbt-name(lb-count)
+          move lb-wins to lbt-wins(lb-count)
+          move lb-losses to lbt-losses(lb-count)
+          move lb-best-counter to lbt-best-counter(lb-count)
+      end-read
+    end-perform
+    close leaderboard-file
+  end-if
+  .
+
+find-or-add-player.
+  move 0 to lb-found-idx
+  perform varying lb-idx from 1 by 1 until lb-idx > lb-count
+    if lbt-name(lb-idx) = player-name
+      move lb-idx to lb-found-idx
+    end-if
+  end-perform
+  if lb-found-idx = 0 and lb-count < 200
+    add 1 to lb-count
+    move player-name to lbt-name(lb-count)
+    move 0 to lbt-wins(lb-count)
+    move 0 to lbt-losses(lb-count)
+    move 999 to lbt-best-counter(lb-count)
+    move lb-count to lb-found-idx
+  end-if
+  if lb-found-idx > 0
+    if win = 1
+      add 1 to lbt-wins(lb-found-idx)
+      if counter < lbt-best-counter(lb-found-idx)
+        move counter to lbt-best-counter(lb-found-idx)
+      end-if
+    else
+      add 1 to lbt-losses(lb-found-idx)
+    end-if
+  end-if
+  .
+
+save-leaderboard-table.
+  open output leaderboard-file
+  if lb-status = "00"
+    perform varying lb-idx from 1 by 1 until lb-idx > lb-count
+      move lbt-name(lb-idx) to lb-player-name
+      move lbt-wins(lb-idx) to lb-wins
+      move lbt-losses(lb-idx) to lb-losses
+      move lbt-best-counter(lb-idx) to lb-best-counter
+      write leaderboard-record
+    end-perform
+    close leaderboard-file
+  end-if
+  .
+
+rank-entry.
+  if lbt-wins(lb-idx) > tb-wins(1)
+    move top-board(2) to top-board(3)
+    move top-board(1) to top-board(2)
+    move lbt-name(lb-idx) to tb-name(1)
+    move lbt-wins(lb-idx) to tb-wins(1)
+  else
+    if lbt-wins(lb-idx) > tb-wins(2)
+      move top-board(2) to top-board(3)
+      move lbt-name(lb-idx) to tb-name(2)
+      move lbt-wins(lb-idx) to tb-wins(2)
+    else
+      if lbt-wins(lb-idx) > tb-wins(3)
+        move lbt-name(lb-idx) to tb-name(3)
+        move lbt-wins(lb-idx) to tb-wins(3)
+      end-if
+    end-if
+  end-if
+  .
+
+build-leaderboard-panel.
+  move spaces to top-board(1)
+  move spaces to top-board(2)
+  move spaces to top-board(3)
+  move 0 to tb-wins(1)
+  move 0 to tb-wins(2)
+  move 0 to tb-wins(3)
+  perform varying lb-idx from 1 by 1 until lb-idx > lb-count
+    perform rank-entry
+  end-perform
+  move tb-wins(1) to tb-wins-disp(1)
+  move tb-wins(2) to tb-wins-disp(2)
+  move tb-wins(3) to tb-wins-disp(3)
+  string "1) " function trim(tb-name(1)) " - " function trim(tb-wins-disp(1))
+         " 2) " function trim(tb-name(2)) " - " function trim(tb-wins-disp(2))
+         " 3) " function trim(tb-name(3)) " - " function trim(tb-wins-disp(3))
+    into leaderboard-display
+  call "setElementProperty" using "#leaderboard" "innerHTML" leaderboard-display
+  .
+
 update-ui.
 *> Launching the game
   if started = 1
@@ -75,38 +436,49 @@ update-ui.
     call "setElementProperty" using ".counter" "style.visibility" "visible"
     call "setElementProperty" using "#numbers" "style.visibility" "visible"
     call "setElementProperty" using "#draw" "style.display" "none"
-*>    call "setElementProperty" using "#stop" "style.display" "inline"
+    call "setElementProperty" using "#stop" "style.display" "inline"
     call "setElementProperty" using "#count" "innerHTML" counter
+    call "setElementProperty" using "#attempts" "innerHTML" attempts-left
   end-if
-  
+
 *> Update buttons and result div
-  if valid-nb
-    string "#b" guess into btn-id
+  if started = 1 and got-guess = 1 and guess <= range-max
+    move guess to guess-disp
+    move spaces to btn-id
+    string "#b" function trim(guess-disp) into btn-id
     call "setElementProperty" using btn-id "disabled" "true"
     call "setElementProperty" using "#result" "style.visibility" "visible"
+    if repeat-guess = 1
+      call "setElementProperty" using "#hint" "innerHTML" "already tried"
+    else
      if win = 0
        call "setElementProperty" using "#lost" "style.display" "block"
        call "setElementProperty" using btn-id "style.color" "red"
+       if higher-hint
+         call "setElementProperty" using "#hint" "innerHTML" "higher"
+       else
+         if lower-hint
+           call "setElementProperty" using "#hint" "innerHTML" "lower"
+         end-if
+       end-if
      else
         call "setElementProperty" using "#win" "style.display" "inline"
         call "setElementProperty" using "#lost" "style.display" "none"
         call "setElementProperty" using btn-id "style.color" "green"
+        call "setElementProperty" using "#hint" "innerHTML" " "
      end-if
+    end-if
   end-if
-  
+
 *> End of the game
-  if done = 1 
+  if done = 1
     call "setElementProperty" using "#end" "style.visibility" "visible"
     call "setElementProperty" using "#Yes" "style.visibility" "visible"
     call "setElementProperty" using "#No" "style.visibility" "visible"
-*>    call "setElementProperty" using "#stop" "style.display" "none"
+    call "setElementProperty" using "#stop" "style.display" "none"
     call "setElementProperty" using "#begin" "style.visibility" "hidden"
     call "setElementProperty" using "#nb" "innerHTML" random-nb
   end-if
-*> Game interruption
-*>  if stopped = 1
-*>     call "setElementProperty" using "#stopped" "style.display" "inline"
-*>  end-if
 
 *> Counter update
   evaluate counter
@@ -114,7 +486,7 @@ update-ui.
     call "setElementProperty" using "#end" "style.visibility" "visible"
     call "setElementProperty" using "#Yes" "style.visibility" "visible"
     call "setElementProperty" using "#No" "style.visibility" "visible"
-*>    call "setElementProperty" using "#stop" "style.display" "none"
+    call "setElementProperty" using "#stop" "style.display" "none"
     call "setElementProperty" using "#late" "style.display" "inline"
     call "setElementProperty" using "#count" "style.display" "none"
     call "setElementProperty" using "#begin" "style.visibility" "hidden"
