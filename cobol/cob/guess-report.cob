@@ -0,0 +1,89 @@
+>>source format is free
+identification division.
+program-id. guess-report.
+environment division.
+input-output section.
+file-control.
+    select game-log-file assign to "gamelog.dat"
+        organization is line sequential
+        file status is gl-status.
+data division.
+file section.
+fd game-log-file.
+copy "gamelog.cpy".
+
+working-storage section.
+01 gl-status            pic xx value spaces.
+01 games-played         pic 9(7) value 0.
+01 games-won            pic 9(7) value 0.
+01 games-lost           pic 9(7) value 0.
+01 sum-counter-win      pic 9(9) value 0.
+01 sum-counter-loss     pic 9(9) value 0.
+01 avg-counter-win      pic 9(7)v99 value 0.
+01 avg-counter-loss     pic 9(7)v99 value 0.
+01 win-rate             pic 999v99 value 0.
+01 target-distribution  pic 9(7) occurs 99 value 0.
+01 report-index         pic 999 value 0.
+
+procedure division.
+main.
+  open input game-log-file
+  if gl-status = "00"
+    perform until gl-status not = "00"
+      read game-log-file next record
+        at end
+          continue
+        not at end
+          perform tally-record
+      end-read
+    end-perform
+    close game-log-file
+  end-if
+  perform compute-stats
+  perform print-report
+  stop run
+  .
+
+tally-record.
+  add 1 to games-played
+  if gl-target-nb >= 1 and gl-target-nb <= 99
+    add 1 to target-distribution(gl-target-nb)
+  end-if
+  if gl-win-flag = 1
+    add 1 to games-won
+    add gl-end-counter to sum-counter-win
+  else
+    add 1 to games-lost
+    add gl-end-counter to sum-counter-loss
+  end-if
+  .
+
+compute-stats.
+  if games-played > 0
+    compute win-rate = (games-won / games-played) * 100
+  end-if
+  if games-won > 0
+    compute avg-counter-win = sum-counter-win / games-won
+  end-if
+  if games-lost > 0
+    compute avg-counter-loss = sum-counter-loss / games-lost
+  end-if
+  .
+
+print-report.
+  display "===== GUESS-THE-NUMBER GAME REPORT ====="
+  display "Games played:              " games-played
+  display "Games won:                 " games-won
+  display "Games lost:                " games-lost
+  display "Win rate (%):              " win-rate
+  display "Avg ending counter (win):  " avg-counter-win
+  display "Avg ending counter (loss): " avg-counter-loss
+  display "Target number distribution:"
+  perform varying report-index from 1 by 1 until report-index > 99
+    if target-distribution(report-index) > 0
+      display "  " report-index ": " target-distribution(report-index)
+    end-if
+  end-perform
+  .
+
+  end program guess-report.
