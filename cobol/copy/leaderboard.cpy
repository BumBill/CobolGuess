@@ -0,0 +1,8 @@
+*> leaderboard.cpy - one record per named player. Plain line-sequential
+*> layout (this build's runtime has no ISAM support), rewritten whole
+*> on every update.
+01 leaderboard-record.
+    05 lb-player-name   pic x(20).
+    05 lb-wins          pic 9(5).
+    05 lb-losses        pic 9(5).
+    05 lb-best-counter  pic 999.
