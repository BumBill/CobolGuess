@@ -0,0 +1,8 @@
+*> gamelog.cpy - shared game history record, one record per completed
+*> round. Read sequentially by guess-report and appended to by main.
+01 game-log-record.
+    05 gl-seed          pic 9(16).
+    05 gl-target-nb     pic 99.
+    05 gl-final-guess   pic 99.
+    05 gl-win-flag      pic 9.
+    05 gl-end-counter   pic 999.
